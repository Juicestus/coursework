@@ -0,0 +1,11 @@
+      *================================================================
+      * MOBCHK - MOB RESTART CHECKPOINT RECORD.
+      * WRITTEN EVERY WS-CHECKPOINT-INTERVAL ROWS SO A MID-RUN ABEND
+      * CAN RESUME FROM THE LAST COMPLETED DEPARTMENT/ROW INSTEAD OF
+      * STARTING OVER AT THE FIRST DEPARTMENT CARD.
+      *================================================================
+       01  MOBCHK-RECORD.
+           05  MOBCHK-RUN-ID           PIC X(08).
+           05  MOBCHK-DEPT-CODE        PIC X(04).
+           05  MOBCHK-ROW-NUMBER       PIC 9(05).
+           05  FILLER                  PIC X(63).
