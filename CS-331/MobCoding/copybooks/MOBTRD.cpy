@@ -0,0 +1,16 @@
+      *================================================================
+      * MOBTRD - MOB COMPLETION TREND HISTORY RECORD.
+      * ONE RECORD PER DEPARTMENT PER RUN, KEYED BY DEPARTMENT CODE
+      * AND RUN DATE, SO THE COMPANION TREND-REPORT PROGRAM (MOBTRR)
+      * CAN COMPARE DAY-OVER-DAY AND WEEK-OVER-WEEK COMPLETION.
+      *================================================================
+       01  MOBTRD-RECORD.
+           05  MOBTRD-KEY.
+               10  MOBTRD-DEPT-CODE    PIC X(04).
+               10  MOBTRD-RUN-DATE     PIC 9(08).
+           05  MOBTRD-RUN-ID           PIC X(08).
+           05  MOBTRD-ROW-COUNT        PIC 9(05).
+           05  MOBTRD-HASH-TOTAL       PIC 9(07).
+           05  MOBTRD-ZERO-TOTAL       PIC 9(07).
+           05  MOBTRD-PCT-COMPLETE     PIC 9(03).
+           05  FILLER                  PIC X(38).
