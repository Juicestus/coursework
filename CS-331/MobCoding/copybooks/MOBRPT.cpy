@@ -0,0 +1,13 @@
+      *================================================================
+      * MOBRPT - MOB CHART REPORT RECORD.
+      * ONE RECORD WRITTEN PER PYRAMID ROW SO A DAY'S CHART CAN BE
+      * ARCHIVED AND RE-PULLED AFTER THE SYSOUT SPOOL IS GONE.
+      *================================================================
+       01  MOBRPT-RECORD.
+           05  MOBRPT-RUN-DATE         PIC 9(08).
+           05  MOBRPT-RUN-ID           PIC X(08).
+           05  MOBRPT-DEPT-CODE        PIC X(04).
+           05  MOBRPT-ROW-NUMBER       PIC 9(05).
+           05  MOBRPT-HASH-COUNT       PIC 9(05).
+           05  MOBRPT-ZERO-COUNT       PIC 9(05).
+           05  FILLER                  PIC X(45).
