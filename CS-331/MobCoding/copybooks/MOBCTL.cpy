@@ -0,0 +1,12 @@
+      *================================================================
+      * MOBCTL - MOB DEPARTMENT CONTROL CARD.
+      * ONE RECORD PER DEPARTMENT SECTION OF THE NIGHTLY CHART RUN.
+      * READ IN A LOOP SO ONE EXECUTION OF MOB PRODUCES THE FULL SET
+      * OF DEPARTMENT PYRAMIDS, BACK TO BACK, INSTEAD OF ONE PER JOB.
+      *================================================================
+       01  MOBCTL-RECORD.
+           05  MOBCTL-DEPT-CODE        PIC X(04).
+           05  MOBCTL-DEPT-NAME        PIC X(20).
+           05  MOBCTL-ROW-COUNT        PIC 9(03).
+           05  MOBCTL-ROW-WIDTH        PIC 9(03).
+           05  FILLER                  PIC X(50).
