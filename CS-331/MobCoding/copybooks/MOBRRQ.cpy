@@ -0,0 +1,10 @@
+      *================================================================
+      * MOBRRQ - MOB REPRINT REQUEST RECORD.
+      * OPERATORS DROP ONE RECORD PER REPRINT REQUEST (RUN DATE AND
+      * DEPARTMENT CODE) AND MOB REGENERATES THAT EXACT CHART FROM
+      * THE MOBRPT ARCHIVE ON ITS NEXT EXECUTION.
+      *================================================================
+       01  MOBRRQ-RECORD.
+           05  MOBRRQ-RUN-DATE         PIC 9(08).
+           05  MOBRRQ-DEPT-CODE        PIC X(04).
+           05  FILLER                  PIC X(68).
