@@ -0,0 +1,23 @@
+      *================================================================
+      * MOBAUD - MOB RUN AUDIT RECORD.
+      * A HEADER RECORD IS WRITTEN AT JOB START AND A TRAILER RECORD
+      * AT JOB END SO EVERY EXECUTION LEAVES A PERMANENT BOOKKEEPING
+      * TRAIL OF WHEN IT RAN, WHAT PARAMETERS IT USED, AND HOW IT
+      * ENDED.
+      *================================================================
+       01  MOBAUD-RECORD.
+           05  MOBAUD-REC-TYPE         PIC X(01).
+               88  MOBAUD-HEADER-REC           VALUE 'H'.
+               88  MOBAUD-TRAILER-REC          VALUE 'T'.
+               88  MOBAUD-DETAIL-REC           VALUE 'D'.
+           05  MOBAUD-RUN-ID           PIC X(08).
+           05  MOBAUD-RUN-DATE         PIC 9(08).
+           05  MOBAUD-START-TIME       PIC 9(08).
+           05  MOBAUD-END-TIME         PIC 9(08).
+           05  MOBAUD-ROW-COUNT-PARM   PIC 9(05).
+           05  MOBAUD-ROW-WIDTH-PARM   PIC 9(05).
+           05  MOBAUD-TOTAL-LINES      PIC 9(07).
+           05  MOBAUD-ABEND-FLAG       PIC X(01).
+               88  MOBAUD-ABNORMAL-END         VALUE 'Y'.
+           05  MOBAUD-DEPT-CODE        PIC X(04).
+           05  FILLER                  PIC X(25).
