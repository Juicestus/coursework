@@ -0,0 +1,12 @@
+      *================================================================
+      * MOBMET - MOB PER-ROW COMPLETED-WORK METRIC.
+      * ONE RECORD PER PYRAMID ROW, GROUPED BY DEPARTMENT IN THE SAME
+      * ORDER AS THE MOBCTL CONTROL CARDS, READ IN ROW ORDER SO
+      * PRINT-HASH REFLECTS REAL COMPLETED COUNTS INSTEAD OF THE ROW
+      * NUMBER.
+      *================================================================
+       01  MOBMET-RECORD.
+           05  MOBMET-DEPT-CODE        PIC X(04).
+           05  MOBMET-ROW-NUMBER       PIC 9(03).
+           05  MOBMET-COMPLETED-COUNT  PIC 9(03).
+           05  FILLER                  PIC X(70).
