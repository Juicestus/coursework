@@ -0,0 +1,8 @@
+      *================================================================
+      * MOBEXT - MOB CSV EXTRACT RECORD.
+      * ONE COMMA-DELIMITED DETAIL LINE PER CHART ROW (DEPT CODE, ROW
+      * NUMBER, HASH COUNT, ZERO COUNT, PERCENT COMPLETE) FOR THE BI
+      * TOOLS TO PULL DIRECTLY INSTEAD OF RETYPING COUNTS OFF SYSOUT.
+      *================================================================
+       01  MOBEXT-RECORD.
+           05  MOBEXT-DETAIL-LINE      PIC X(80).
