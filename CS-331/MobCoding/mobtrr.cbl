@@ -0,0 +1,184 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. MOBTRR.
+000030 AUTHOR. D-SHIFT-BATCH-SUPPORT.
+000040 INSTALLATION. CS-331 OPERATIONS.
+000050 DATE-WRITTEN. 08/08/2026.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 08/08/26   RMD   ORIGINAL VERSION - READS THE MOBTRD TREND
+000120*                  HISTORY FILE AND PRINTS A DAY-OVER-DAY AND
+000130*                  WEEK-OVER-WEEK COMPLETION TREND REPORT PER
+000140*                  DEPARTMENT.
+000150*================================================================
+000160 ENVIRONMENT DIVISION.
+000170 CONFIGURATION SECTION.
+000180 SOURCE-COMPUTER. IBM-370.
+000190 OBJECT-COMPUTER. IBM-370.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT TREND-FILE ASSIGN TO MOBTRD
+000230         ORGANIZATION IS INDEXED
+000240         ACCESS MODE IS SEQUENTIAL
+000250         RECORD KEY IS MOBTRD-KEY
+000260         FILE STATUS IS WS-TRD-FILE-STATUS.
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  TREND-FILE.
+000300     COPY MOBTRD.
+000310 WORKING-STORAGE SECTION.
+000320*----------------------------------------------------------------
+000330* STANDALONE WORK FIELDS
+000340*----------------------------------------------------------------
+000350 77  WS-TRD-FILE-STATUS      PIC X(02) VALUE SPACES.
+000360 77  WS-PREV-DEPT-CODE       PIC X(04) VALUE SPACES.
+000370 77  WS-PREV-PCT             PIC 9(03) COMP VALUE ZERO.
+000380 77  WS-DOD-DELTA            PIC S9(03) COMP VALUE ZERO.
+000390 77  WS-WOW-DELTA            PIC S9(03) COMP VALUE ZERO.
+000400 77  WS-DOD-EDIT             PIC +999.
+000410 77  WS-WOW-EDIT             PIC +999.
+000420 77  WS-DOD-DISPLAY          PIC X(04) VALUE SPACES.
+000430 77  WS-WOW-DISPLAY          PIC X(04) VALUE SPACES.
+000440 77  WS-HIST-PTR             PIC 9(01) COMP VALUE 1.
+000450 77  WS-HIST-COUNT           PIC 9(01) COMP VALUE ZERO.
+000460*----------------------------------------------------------------
+000470* WEEK-OVER-WEEK ROLLING HISTORY
+000480*----------------------------------------------------------------
+000490 01  TRR-HISTORY.
+000500     05  WS-HIST-PCT         PIC 9(03) COMP OCCURS 7 TIMES.
+000510*----------------------------------------------------------------
+000520 01  TRR-SWITCHES.
+000530     05  TRR-TRD-EOF-SW      PIC X(01) VALUE 'N'.
+000540         88  TRR-TRD-EOF               VALUE 'Y'.
+000550 PROCEDURE DIVISION.
+000560*================================================================
+000570 0000-MAIN-PROC.
+000580*================================================================
+000590     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000600     PERFORM 2000-PROCESS-REC THRU 2000-PROCESS-REC-EXIT
+000610         UNTIL TRR-TRD-EOF.
+000620     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+000630     GO TO 9999-EXIT.
+000640*================================================================
+000650* 1000-INITIALIZE - OPEN THE TREND FILE AND PRIME THE FIRST
+000660* RECORD.  IF IT DOESN'T EXIST YET THERE IS NO HISTORY TO REPORT.
+000670*================================================================
+000680 1000-INITIALIZE.
+000690     OPEN INPUT TREND-FILE.
+000700     IF WS-TRD-FILE-STATUS = '35'
+000710         DISPLAY 'MOBTRR1000E TREND FILE NOT FOUND - NO HISTORY'
+000720         SET TRR-TRD-EOF TO TRUE
+000730     ELSE
+000740         DISPLAY ' '
+000750         DISPLAY '===== MOB COMPLETION TREND REPORT ====='
+000760         PERFORM 2500-READ-TREND THRU 2500-READ-TREND-EXIT
+000770     END-IF.
+000780 1000-INITIALIZE-EXIT.
+000790     EXIT.
+000800*================================================================
+000810* 2000-PROCESS-REC - HANDLE ONE TREND RECORD: START A NEW
+000820* DEPARTMENT SECTION WHEN THE DEPARTMENT CODE CHANGES, THEN
+000830* COMPUTE AND PRINT ITS TRENDS AND ADVANCE TO THE NEXT RECORD.
+000840*================================================================
+000850 2000-PROCESS-REC.
+000860     IF MOBTRD-DEPT-CODE NOT = WS-PREV-DEPT-CODE
+000870         PERFORM 2100-NEW-DEPT THRU 2100-NEW-DEPT-EXIT
+000880     END-IF.
+000890     PERFORM 2200-COMPUTE-TRENDS THRU 2200-COMPUTE-TRENDS-EXIT.
+000900     PERFORM 2300-PRINT-TRD-LINE THRU 2300-PRINT-TRD-LINE-EXIT.
+000910     PERFORM 2400-PUSH-HISTORY THRU 2400-PUSH-HISTORY-EXIT.
+000920     MOVE MOBTRD-DEPT-CODE TO WS-PREV-DEPT-CODE.
+000930     MOVE MOBTRD-PCT-COMPLETE TO WS-PREV-PCT.
+000940     PERFORM 2500-READ-TREND THRU 2500-READ-TREND-EXIT.
+000950 2000-PROCESS-REC-EXIT.
+000960     EXIT.
+000970*================================================================
+000980* 2100-NEW-DEPT - RESET THE ROLLING HISTORY WHEN A NEW
+000990* DEPARTMENT'S RECORDS BEGIN AND PRINT A SECTION HEADER.
+001000*================================================================
+001010 2100-NEW-DEPT.
+001020     MOVE 1 TO WS-HIST-PTR.
+001030     MOVE ZERO TO WS-HIST-COUNT.
+001040     MOVE ZERO TO WS-PREV-PCT.
+001050     DISPLAY ' '.
+001060     DISPLAY '----- DEPARTMENT ' MOBTRD-DEPT-CODE ' -----'.
+001070 2100-NEW-DEPT-EXIT.
+001080     EXIT.
+001090*================================================================
+001100* 2200-COMPUTE-TRENDS - COMPUTE THE DAY-OVER-DAY DELTA AGAINST
+001110* THE IMMEDIATELY PRIOR RUN AND THE WEEK-OVER-WEEK DELTA AGAINST
+001120* THE RUN SEVEN RECORDS BACK, WHEN ENOUGH HISTORY EXISTS.
+001130*================================================================
+001140 2200-COMPUTE-TRENDS.
+001150     IF WS-HIST-COUNT = ZERO
+001160         MOVE ZERO TO WS-DOD-DELTA
+001170         MOVE 'N/A ' TO WS-DOD-DISPLAY
+001180     ELSE
+001190         COMPUTE WS-DOD-DELTA = MOBTRD-PCT-COMPLETE - WS-PREV-PCT
+001200         MOVE WS-DOD-DELTA TO WS-DOD-EDIT
+001210         MOVE WS-DOD-EDIT TO WS-DOD-DISPLAY
+001220     END-IF.
+001230     IF WS-HIST-COUNT >= 7
+001240         COMPUTE WS-WOW-DELTA =
+001250             MOBTRD-PCT-COMPLETE - WS-HIST-PCT (WS-HIST-PTR)
+001260         MOVE WS-WOW-DELTA TO WS-WOW-EDIT
+001270         MOVE WS-WOW-EDIT TO WS-WOW-DISPLAY
+001280     ELSE
+001290         MOVE ZERO TO WS-WOW-DELTA
+001300         MOVE 'N/A ' TO WS-WOW-DISPLAY
+001310     END-IF.
+001320 2200-COMPUTE-TRENDS-EXIT.
+001330     EXIT.
+001340*================================================================
+001350* 2300-PRINT-TRD-LINE - DISPLAY THIS RUN'S PERCENT COMPLETE
+001360* ALONGSIDE ITS DAY-OVER-DAY AND WEEK-OVER-WEEK DELTAS.
+001370*================================================================
+001380 2300-PRINT-TRD-LINE.
+001390     DISPLAY '  RUN DATE ' MOBTRD-RUN-DATE
+001400         ' PCT COMPLETE ' MOBTRD-PCT-COMPLETE
+001410         ' DAY-OVER-DAY ' WS-DOD-DISPLAY
+001420         ' WEEK-OVER-WEEK ' WS-WOW-DISPLAY.
+001430 2300-PRINT-TRD-LINE-EXIT.
+001440     EXIT.
+001450*================================================================
+001460* 2400-PUSH-HISTORY - PUSH THIS RUN'S PERCENT COMPLETE INTO THE
+001470* SEVEN-SLOT ROLLING HISTORY, OVERWRITING THE OLDEST ENTRY.
+001480*================================================================
+001490 2400-PUSH-HISTORY.
+001500     MOVE MOBTRD-PCT-COMPLETE TO WS-HIST-PCT (WS-HIST-PTR).
+001510     IF WS-HIST-PTR >= 7
+001520         MOVE 1 TO WS-HIST-PTR
+001530     ELSE
+001540         ADD 1 TO WS-HIST-PTR
+001550     END-IF.
+001560     IF WS-HIST-COUNT < 7
+001570         ADD 1 TO WS-HIST-COUNT
+001580     END-IF.
+001590 2400-PUSH-HISTORY-EXIT.
+001600     EXIT.
+001610*================================================================
+001620* 2500-READ-TREND - READ THE NEXT TREND RECORD IN KEY SEQUENCE
+001630* (DEPARTMENT CODE, THEN RUN DATE).
+001640*================================================================
+001650 2500-READ-TREND.
+001660     READ TREND-FILE NEXT RECORD
+001670         AT END
+001680             SET TRR-TRD-EOF TO TRUE
+001690     END-READ.
+001700 2500-READ-TREND-EXIT.
+001710     EXIT.
+001720*================================================================
+001730* 9000-TERMINATE - CLOSE THE TREND FILE IF IT WAS OPENED.
+001740*================================================================
+001750 9000-TERMINATE.
+001760     IF WS-TRD-FILE-STATUS NOT = '35'
+001770         CLOSE TREND-FILE
+001780     END-IF.
+001790 9000-TERMINATE-EXIT.
+001800     EXIT.
+001810*================================================================
+001820 9999-EXIT.
+001830     STOP RUN.
+001840 END PROGRAM MOBTRR.
