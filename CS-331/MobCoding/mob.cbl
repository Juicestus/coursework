@@ -1,28 +1,980 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MOB.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 i PIC 9 VALUE 0.
-           01 j PIC 9 VALUE 0.
-       PROCEDURE DIVISION.
-       MAIN-PROC.
-           PERFORM PRINT-LINE UNTIL i > 20.
-           STOP RUN.
-       PRINT-LINE.
-           MOVE 0 TO j.
-            PERFORM PRINT-HASH UNTIL j > i.
-            PERFORM PRINT-ZERO UNTIL j > 20.
-            DISPLAY '\n' WITH NO ADVANCING.
-      //SET i UP BY 1.
-            COMPUTE i = i + 1.
-       PRINT-HASH.
-            DISPLAY '#' WITH NO ADVANCING.
-      //SET j UP BY 1.
-            COMPUTE j = j + 1.
-       PRINT-ZERO.
-            DISPLAY '0' WITH NO ADVANCING.
-      //SET j UP BY 1.
-           COMPUTE j = j + 1.
-
-        END PROGRAM MOB.
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. MOB.
+000030 AUTHOR. D-SHIFT-BATCH-SUPPORT.
+000040 INSTALLATION. CS-331 OPERATIONS.
+000050 DATE-WRITTEN. 01/05/2019.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 01/05/19   JQP   ORIGINAL VERSION - DAILY PROGRESS PYRAMID.
+000120* 08/08/26   RMD   WIDENED ROW/COL COUNTERS FROM PIC 9 TO
+000130*                  PIC 9(05) COMP - A SINGLE-DIGIT COUNTER WAS
+000140*                  WRAPPING PAST 9 AND THE UNTIL TEST NEVER WENT
+000150*                  TRUE, SO THE JOB SPUN UNTIL CANCELLED.  ADDED
+000160*                  A HARD ITERATION GUARD THAT ABENDS THE RUN
+000170*                  RATHER THAN LOOPING FOREVER IF THAT EVER
+000180*                  HAPPENS AGAIN.
+000190* 08/08/26   RMD   ADDED MOBCTL CONTROL FILE SO THE PYRAMID ROW
+000200*                  COUNT AND ROW WIDTH ARE READ IN AT STARTUP
+000210*                  INSTEAD OF BEING HARDCODED LITERALS.
+000220* 08/08/26   RMD   ADDED MOBMET METRIC FILE - PRINT-HASH NOW
+000230*                  DRAWS ITS COUNT FROM A REAL PER-ROW COMPLETED
+000240*                  COUNT INSTEAD OF THE ROW NUMBER, AND
+000250*                  PRINT-ZERO PADS OUT TO THE ROW WIDTH.
+000260* 08/08/26   RMD   ADDED A MOBRPT REPORT FILE - EACH FINISHED
+000270*                  ROW IS NOW PERSISTED (DATE, RUN ID, ROW, HASH
+000280*                  COUNT, ZERO COUNT) SO A DAY'S CHART CAN BE
+000290*                  RE-PULLED AFTER THE SYSOUT SPOOL IS PURGED.
+000300* 08/08/26   RMD   ADDED A MOBAUD AUDIT FILE - A HEADER RECORD
+000310*                  IS LOGGED AT STARTUP WITH THE RUN PARAMETERS
+000320*                  AND A TRAILER RECORD AT JOB END WITH TOTAL
+000330*                  LINES AND THE ABEND FLAG, SO "DID IT RUN AND
+000340*                  WITH WHAT SETTINGS" IS ALWAYS ANSWERABLE.
+000350* 08/08/26   RMD   ADDED MOBCHK CHECKPOINT/RESTART SUPPORT -
+000360*                  PRINT-LINE DROPS A CHECKPOINT EVERY FEW ROWS
+000370*                  AND STARTUP RESUMES FROM THE LAST ONE ON FILE
+000380*                  INSTEAD OF ALWAYS REDRAWING FROM ROW ZERO.
+000390* 08/08/26   RMD   MOBCTL IS NOW A LOOP OF DEPARTMENT CARDS
+000400*                  (DEPT CODE/NAME/ROW COUNT/ROW WIDTH) INSTEAD
+000410*                  OF ONE RECORD, SO A SINGLE RUN PRODUCES A
+000420*                  LABELED PYRAMID PER DEPARTMENT.  MOBMET,
+000430*                  MOBRPT AND MOBCHK ALL CARRY DEPT CODE NOW.
+000440*                  THE RUN ID IS DERIVED FROM THE RUN DATE
+000450*                  SINCE IT NO LONGER RIDES ON THE (NOW
+000460*                  MULTI-RECORD) CONTROL FILE; THE AUDIT
+000470*                  ROW-COUNT-PARM FIELD CARRIES THE NUMBER OF
+000480*                  DEPARTMENTS PROCESSED INSTEAD OF A SINGLE
+000490*                  ROW COUNT, SINCE EACH DEPARTMENT CAN NOW
+000500*                  HAVE ITS OWN.
+000510* 08/08/26   RMD   ADDED MOBRRQ REPRINT REQUEST FILE - AN
+000520*                  OPERATOR CAN DROP A RUN DATE/DEPT CODE CARD
+000530*                  AND THE NEXT EXECUTION WILL REDRAW THAT
+000540*                  DEPARTMENT'S CHART FROM THE MOBRPT ARCHIVE
+000550*                  BEFORE STARTING THE CURRENT DAY'S WORK.  THE
+000560*                  REPORT FILE IS NOW OPENED EXTEND INSTEAD OF
+000570*                  OUTPUT SO THE ARCHIVE SURVIVES ACROSS RUNS
+000580*                  FOR THESE LOOKUPS TO FIND.
+000590* 08/08/26   RMD   ADDED A MOBEXT CSV EXTRACT FILE WRITTEN
+000600*                  ALONGSIDE EACH DISPLAYED ROW (DEPT, ROW
+000610*                  NUMBER, HASH COUNT, ZERO COUNT, PERCENT
+000620*                  COMPLETE) SO THE BI TOOLS CAN PULL MOB'S
+000630*                  NUMBERS DIRECTLY INSTEAD OF OFF THE CONSOLE.
+000640* 08/08/26   RMD   ADDED A MOBTRD TREND HISTORY FILE, KEYED BY
+000650*                  DEPARTMENT CODE AND RUN DATE, CARRYING EACH
+000660*                  DEPARTMENT'S TOTAL HASH/ZERO COUNT AND PERCENT
+000670*                  COMPLETE FOR THE RUN.  THE NEW COMPANION
+000680*                  PROGRAM MOBTRR READS IT FOR DAY-OVER-DAY AND
+000690*                  WEEK-OVER-WEEK TREND REPORTING.
+000700* 08/09/26   RMD   FIXED PRINT-HASH/PRINT-ZERO TO STOP ON >= THE
+000710*                  TARGET COUNT INSTEAD OF >, WHICH WAS PRINTING
+000720*                  ONE EXTRA CHARACTER PER ROW (HASH COUNT AND
+000730*                  ROW WIDTH BOTH CAME OUT ONE HIGH).  REPRINT-
+000740*                  DRAW-ROW NOW JUST REPEATS THE ARCHIVED HASH
+000750*                  AND ZERO COUNTS DIRECTLY RATHER THAN RERUNNING
+000760*                  A COUNT-GENERATING LOOP ON THEM.  ADDED A
+000770*                  REPORT-ARCHIVE PURGE AHEAD OF A FULL (NON-
+000780*                  RESTART) DEPARTMENT RUN SO A SAME-DAY RERUN NO
+000790*                  LONGER LEAVES DUPLICATE ROWS FOR THE TREND AND
+000800*                  REPRINT LOOKUPS TO DOUBLE-COUNT.
+000810* 08/09/26   RMD   THE ITERATION GUARD NOW SIZES ITSELF OFF A
+000820*                  PRE-SCAN OF THE CONTROL FILE INSTEAD OF A FLAT
+000830*                  1,000,000 CONSTANT, SO A CONTROL FILE WITH
+000840*                  SEVERAL SIZEABLE DEPARTMENTS CANNOT TRIP A
+000850*                  FALSE
+000860*                  ABEND ON A PERFECTLY VALID RUN.  AN EMPTY
+000870*                  CONTROL FILE NO LONGER BUILDS ITS AUDIT HEADER
+000880*                  FROM AN UNREAD CONTROL RECORD.  THE CHECKPOINT
+000890*                  FILE IS REOPENED EXTEND RATHER THAN OUTPUT ON
+000900*                  RESTART SO A SECOND ABEND CANNOT WIPE OUT THE
+000910*                  PRIOR RUN'S RESUME POINT BEFORE THIS RUN HAS
+000920*                  LAID DOWN ONE OF ITS OWN.  THE AUDIT FILE ALSO
+000930*                  PICKS UP A DETAIL RECORD PER DEPARTMENT RUN SO
+000940*                  DEPARTMENTS 2..N'S ROW COUNT/WIDTH PARAMETERS
+000950*                  ARE ON FILE, NOT JUST DEPARTMENT #1'S.
+000960*================================================================
+000970 ENVIRONMENT DIVISION.
+000980 CONFIGURATION SECTION.
+000990 SOURCE-COMPUTER. IBM-370.
+001000 OBJECT-COMPUTER. IBM-370.
+001010 INPUT-OUTPUT SECTION.
+001020 FILE-CONTROL.
+001030     SELECT CONTROL-FILE ASSIGN TO MOBCTL
+001040         ORGANIZATION IS LINE SEQUENTIAL.
+001050     SELECT METRIC-FILE ASSIGN TO MOBMET
+001060         ORGANIZATION IS LINE SEQUENTIAL.
+001070     SELECT REPORT-FILE ASSIGN TO MOBRPT
+001080         ORGANIZATION IS LINE SEQUENTIAL
+001090         FILE STATUS IS WS-RPT-FILE-STATUS.
+001100     SELECT REPORT-WORK-FILE ASSIGN TO MOBRPTW
+001110         ORGANIZATION IS LINE SEQUENTIAL.
+001120     SELECT AUDIT-FILE ASSIGN TO MOBAUD
+001130         ORGANIZATION IS LINE SEQUENTIAL.
+001140     SELECT CHECKPOINT-FILE ASSIGN TO MOBCHK
+001150         ORGANIZATION IS LINE SEQUENTIAL
+001160         FILE STATUS IS WS-CHK-FILE-STATUS.
+001170     SELECT REPRINT-REQUEST-FILE ASSIGN TO MOBRRQ
+001180         ORGANIZATION IS LINE SEQUENTIAL
+001190         FILE STATUS IS WS-RRQ-FILE-STATUS.
+001200     SELECT EXTRACT-FILE ASSIGN TO MOBEXT
+001210         ORGANIZATION IS LINE SEQUENTIAL.
+001220     SELECT TREND-FILE ASSIGN TO MOBTRD
+001230         ORGANIZATION IS INDEXED
+001240         ACCESS MODE IS DYNAMIC
+001250         RECORD KEY IS MOBTRD-KEY
+001260         FILE STATUS IS WS-TRD-FILE-STATUS.
+001270 DATA DIVISION.
+001280 FILE SECTION.
+001290 FD  CONTROL-FILE
+001300     LABEL RECORD IS STANDARD.
+001310     COPY MOBCTL.
+001320 FD  METRIC-FILE
+001330     LABEL RECORD IS STANDARD.
+001340     COPY MOBMET.
+001350 FD  REPORT-FILE
+001360     LABEL RECORD IS STANDARD.
+001370     COPY MOBRPT.
+001380 FD  REPORT-WORK-FILE
+001390     LABEL RECORD IS STANDARD.
+001400     COPY MOBRPT REPLACING LEADING ==MOBRPT== BY ==MOBRPW==.
+001410 FD  AUDIT-FILE
+001420     LABEL RECORD IS STANDARD.
+001430     COPY MOBAUD.
+001440 FD  CHECKPOINT-FILE
+001450     LABEL RECORD IS STANDARD.
+001460     COPY MOBCHK.
+001470 FD  REPRINT-REQUEST-FILE
+001480     LABEL RECORD IS STANDARD.
+001490     COPY MOBRRQ.
+001500 FD  EXTRACT-FILE
+001510     LABEL RECORD IS STANDARD.
+001520     COPY MOBEXT.
+001530 FD  TREND-FILE.
+001540     COPY MOBTRD.
+001550 WORKING-STORAGE SECTION.
+001560*----------------------------------------------------------------
+001570* STANDALONE COUNTERS AND LIMITS
+001580*----------------------------------------------------------------
+001590 77  WS-MAX-ROWS             PIC 9(05) COMP VALUE ZERO.
+001600 77  WS-ROW-WIDTH            PIC 9(05) COMP VALUE ZERO.
+001610 77  WS-COMPLETED-COUNT      PIC 9(05) COMP VALUE ZERO.
+001620 77  WS-HASH-PRINTED         PIC 9(05) COMP VALUE ZERO.
+001630 77  WS-ZERO-PRINTED         PIC 9(05) COMP VALUE ZERO.
+001640 77  WS-TOTAL-LINES          PIC 9(07) COMP VALUE ZERO.
+001650 77  WS-MAX-ITERATIONS       PIC 9(09) COMP VALUE ZERO.
+001660 77  WS-MIN-ITERATIONS       PIC 9(07) COMP VALUE 1000000.
+001670 77  WS-ITERATION-COUNT      PIC 9(09) COMP VALUE ZERO.
+001680 77  WS-RUN-ID               PIC X(08) VALUE SPACES.
+001690 77  WS-RUN-DATE             PIC 9(08) VALUE ZERO.
+001700 77  WS-START-TIME           PIC 9(08) VALUE ZERO.
+001710 77  WS-END-TIME             PIC 9(08) VALUE ZERO.
+001720*----------------------------------------------------------------
+001730* DEPARTMENT-SECTION WORK FIELDS
+001740*----------------------------------------------------------------
+001750 77  WS-DEPT-CODE             PIC X(04) VALUE SPACES.
+001760 77  WS-DEPT-NAME             PIC X(20) VALUE SPACES.
+001770 77  WS-DEPT-COUNT            PIC 9(05) COMP VALUE ZERO.
+001780*----------------------------------------------------------------
+001790* CHECKPOINT/RESTART WORK FIELDS
+001800*----------------------------------------------------------------
+001810 77  WS-CHK-FILE-STATUS      PIC X(02) VALUE SPACES.
+001820 77  WS-CHECKPOINT-INTERVAL  PIC 9(03) COMP VALUE 5.
+001830 77  WS-RESUME-DEPT          PIC X(04) VALUE SPACES.
+001840 77  WS-RESUME-ROW           PIC 9(05) COMP VALUE ZERO.
+001850 77  WS-RESUME-RUN-ID        PIC X(08) VALUE SPACES.
+001860 77  WS-SKIP-TARGET          PIC 9(05) COMP VALUE ZERO.
+001870 77  WS-SKIP-COUNT           PIC 9(05) COMP VALUE ZERO.
+001880 77  WS-CHK-QUOTIENT         PIC 9(05) COMP VALUE ZERO.
+001890 77  WS-CHK-REMAINDER        PIC 9(05) COMP VALUE ZERO.
+001900*----------------------------------------------------------------
+001910* REPRINT WORK FIELDS
+001920*----------------------------------------------------------------
+001930 77  WS-RRQ-FILE-STATUS      PIC X(02) VALUE SPACES.
+001940 77  WS-REQ-RUN-DATE         PIC 9(08) VALUE ZERO.
+001950 77  WS-REQ-DEPT-CODE        PIC X(04) VALUE SPACES.
+001960 77  WS-RPT-FILE-STATUS      PIC X(02) VALUE SPACES.
+001970*----------------------------------------------------------------
+001980* CSV EXTRACT WORK FIELDS
+001990*----------------------------------------------------------------
+002000 77  WS-EXT-ROW-DISP         PIC 9(05) VALUE ZERO.
+002010 77  WS-EXT-HASH-DISP        PIC 9(05) VALUE ZERO.
+002020 77  WS-EXT-ZERO-DISP        PIC 9(05) VALUE ZERO.
+002030 77  WS-EXT-PCT-DISP         PIC 9(03) VALUE ZERO.
+002040*----------------------------------------------------------------
+002050* TREND HISTORY WORK FIELDS
+002060*----------------------------------------------------------------
+002070 77  WS-TRD-FILE-STATUS      PIC X(02) VALUE SPACES.
+002080 77  WS-DEPT-HASH-TOTAL      PIC 9(07) COMP VALUE ZERO.
+002090 77  WS-DEPT-ZERO-TOTAL      PIC 9(07) COMP VALUE ZERO.
+002100 77  WS-TRD-ROW-TOTAL        PIC 9(07) COMP VALUE ZERO.
+002110*----------------------------------------------------------------
+002120* ROW/COLUMN COUNTERS
+002130*----------------------------------------------------------------
+002140 01  MOB-COUNTERS.
+002150     05  MOB-I               PIC 9(05) COMP VALUE ZERO.
+002160     05  MOB-J               PIC 9(05) COMP VALUE ZERO.
+002170*----------------------------------------------------------------
+002180 01  MOB-SWITCHES.
+002190     05  MOB-GUARD-SW        PIC X(01) VALUE 'N'.
+002200         88  MOB-LIMIT-EXCEEDED        VALUE 'Y'.
+002210     05  MOB-CTL-EOF-SW      PIC X(01) VALUE 'N'.
+002220         88  MOB-CTL-EOF               VALUE 'Y'.
+002230     05  MOB-MET-EOF-SW      PIC X(01) VALUE 'N'.
+002240         88  MOB-MET-EOF               VALUE 'Y'.
+002250     05  MOB-CHK-EOF-SW      PIC X(01) VALUE 'N'.
+002260         88  MOB-CHK-EOF               VALUE 'Y'.
+002270     05  MOB-ABEND-SW        PIC X(01) VALUE 'N'.
+002280         88  MOB-ABNORMAL-END          VALUE 'Y'.
+002290     05  MOB-SKIP-SW         PIC X(01) VALUE 'N'.
+002300         88  MOB-SKIPPING              VALUE 'Y'.
+002310     05  MOB-RRQ-EOF-SW      PIC X(01) VALUE 'N'.
+002320         88  MOB-RRQ-EOF               VALUE 'Y'.
+002330     05  MOB-RPT-EOF-SW      PIC X(01) VALUE 'N'.
+002340         88  MOB-RPT-EOF               VALUE 'Y'.
+002350 PROCEDURE DIVISION.
+002360*================================================================
+002370 0000-MAIN-PROC.
+002380*================================================================
+002390     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+002400     PERFORM 2000-PROCESS-DEPT THRU 2000-PROCESS-DEPT-EXIT
+002410         UNTIL MOB-CTL-EOF
+002420            OR MOB-LIMIT-EXCEEDED.
+002430     IF MOB-SKIPPING
+002440         DISPLAY 'MOB2000E RESTART DEPT NOT FOUND'
+002450         MOVE 16 TO RETURN-CODE
+002460         SET MOB-ABNORMAL-END TO TRUE
+002470     END-IF.
+002480     CLOSE CONTROL-FILE CHECKPOINT-FILE.
+002490     IF MOB-LIMIT-EXCEEDED
+002500         SET MOB-ABNORMAL-END TO TRUE
+002510         PERFORM 9100-ABEND THRU 9100-ABEND-EXIT
+002520     ELSE
+002530         IF NOT MOB-ABNORMAL-END
+002540             PERFORM 8950-CLR-CHKPT THRU 8950-CLR-CHKPT-EXIT
+002550         END-IF
+002560     END-IF.
+002570     CLOSE METRIC-FILE REPORT-FILE EXTRACT-FILE TREND-FILE.
+002580     PERFORM 8900-WRITE-AUD-TRLR THRU 8900-WRITE-AUD-TRLR-EXIT.
+002590     CLOSE AUDIT-FILE.
+002600     GO TO 9999-EXIT.
+002610*================================================================
+002620* 1000-INITIALIZE - OPEN THE CONTROL FILE, PRIME THE FIRST
+002630* DEPARTMENT CARD, LOG THE AUDIT HEADER, RESUME FROM ANY
+002640* OUTSTANDING CHECKPOINT, THEN LEAVE THE METRIC AND REPORT
+002650* FILES OPEN FOR THE DEPARTMENT-PROCESSING LOOP.  THE ITERATION
+002660* GUARD IS RESET AFTER REPRINT PROCESSING SO TICKS SPENT REDRAWING
+002670* ARCHIVED ROWS NEVER EAT INTO THE BUDGET 1015-SIZE-ITER-GUARD
+002680* SIZED FOR TODAY'S LIVE DEPARTMENT CARDS.
+002690*================================================================
+002700 1000-INITIALIZE.
+002710     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002720     ACCEPT WS-START-TIME FROM TIME.
+002730     MOVE WS-RUN-DATE TO WS-RUN-ID.
+002740     OPEN EXTEND AUDIT-FILE.
+002750     OPEN INPUT CONTROL-FILE.
+002760     PERFORM 1015-SIZE-ITER-GUARD THRU 1015-SIZE-ITER-GUARD-EXIT.
+002770     PERFORM 1050-READ-DEPT-CTL THRU 1050-READ-DEPT-CTL-EXIT.
+002780     IF MOB-CTL-EOF
+002790         DISPLAY 'MOB1000E CONTROL FILE EMPTY - JOB TERMINATED'
+002800         MOVE 16 TO RETURN-CODE
+002810         SET MOB-ABNORMAL-END TO TRUE
+002820         CLOSE CONTROL-FILE
+002830         PERFORM 8005-WRITE-AUD-HDR-EMPTY THRU
+002840             8005-WRITE-AUD-HDR-EMPTY-EXIT
+002850         PERFORM 8900-WRITE-AUD-TRLR THRU 8900-WRITE-AUD-TRLR-EXIT
+002860         CLOSE AUDIT-FILE
+002870         GO TO 9999-EXIT
+002880     END-IF.
+002890     PERFORM 8000-WRITE-AUD-HDR THRU 8000-WRITE-AUD-HDR-EXIT.
+002900     PERFORM 1100-READ-CHECKPOINT THRU 1100-READ-CHECKPOINT-EXIT.
+002910     PERFORM 1300-REPRINT-PROCESS THRU 1300-REPRINT-PROCESS-EXIT.
+002920     MOVE ZERO TO WS-ITERATION-COUNT.
+002930     MOVE 'N' TO MOB-GUARD-SW.
+002940     OPEN INPUT METRIC-FILE.
+002950     OPEN EXTEND REPORT-FILE.
+002960     OPEN EXTEND EXTRACT-FILE.
+002970     PERFORM 1170-OPEN-TREND THRU 1170-OPEN-TREND-EXIT.
+002980 1000-INITIALIZE-EXIT.
+002990     EXIT.
+003000*================================================================
+003010* 1050-READ-DEPT-CTL - READ THE NEXT DEPARTMENT CONTROL CARD.
+003020*================================================================
+003030 1050-READ-DEPT-CTL.
+003040     READ CONTROL-FILE
+003050         AT END
+003060             SET MOB-CTL-EOF TO TRUE
+003070     END-READ.
+003080 1050-READ-DEPT-CTL-EXIT.
+003090     EXIT.
+003100*================================================================
+003110* 1015-SIZE-ITER-GUARD - PRE-SCAN THE WHOLE CONTROL FILE ONCE TO
+003120* SIZE THE RUNAWAY-LOOP GUARD TO THE VOLUME THIS RUN WILL ACTUALLY
+003130* DRAW (SUM OF EACH DEPARTMENT'S (ROW-COUNT+1)*(ROW-WIDTH+1)
+003140* CHARACTER/ROW TICKS), RATHER THAN A FLAT CONSTANT THAT A LARGE
+003150* OR MULTI-DEPARTMENT CONTROL FILE COULD LEGITIMATELY EXCEED.
+003160* THE FILE IS REWOUND AFTERWARD SO THE REAL PROCESSING LOOP STILL
+003170* SEES EVERY DEPARTMENT CARD FROM THE TOP.
+003180*================================================================
+003190 1015-SIZE-ITER-GUARD.
+003200     MOVE ZERO TO WS-MAX-ITERATIONS.
+003210     PERFORM 1016-SIZE-ONE-DEPT THRU 1016-SIZE-ONE-DEPT-EXIT
+003220         UNTIL MOB-CTL-EOF.
+003230     IF WS-MAX-ITERATIONS < WS-MIN-ITERATIONS
+003240         MOVE WS-MIN-ITERATIONS TO WS-MAX-ITERATIONS
+003250     END-IF.
+003260     MOVE 'N' TO MOB-CTL-EOF-SW.
+003270     CLOSE CONTROL-FILE.
+003280     OPEN INPUT CONTROL-FILE.
+003290 1015-SIZE-ITER-GUARD-EXIT.
+003300     EXIT.
+003310*================================================================
+003320* 1016-SIZE-ONE-DEPT - FOLD ONE CONTROL CARD'S WORST-CASE TICK
+003330* COUNT INTO THE RUNNING ITERATION-GUARD TOTAL.
+003340*================================================================
+003350 1016-SIZE-ONE-DEPT.
+003360     READ CONTROL-FILE
+003370         AT END
+003380             SET MOB-CTL-EOF TO TRUE
+003390         NOT AT END
+003400             COMPUTE WS-MAX-ITERATIONS = WS-MAX-ITERATIONS +
+003410                 ((MOBCTL-ROW-COUNT + 1) * (MOBCTL-ROW-WIDTH + 1))
+003420     END-READ.
+003430 1016-SIZE-ONE-DEPT-EXIT.
+003440     EXIT.
+003450*================================================================
+003460* 1100-READ-CHECKPOINT - FIND THE LAST DEPARTMENT/ROW COMPLETED
+003470* BY A PRIOR RUN, IF ANY, THEN REOPEN THE CHECKPOINT FILE EXTEND
+003480* SO THIS RUN'S OWN CHECKPOINTS ARE APPENDED AFTER IT RATHER THAN
+003490* TRUNCATING IT - A RESUMED RUN THAT ABENDS AGAIN BEFORE ITS OWN
+003500* FIRST CHECKPOINT INTERVAL MUST NOT LOSE THE PRIOR RUN'S RESUME
+003510* POINT.  8950-CLR-CHKPT STILL EMPTIES THE FILE ON A CLEAN FINISH.
+003520*================================================================
+003530 1100-READ-CHECKPOINT.
+003540     MOVE ZERO TO WS-RESUME-ROW.
+003550     MOVE SPACES TO WS-RESUME-DEPT.
+003560     MOVE SPACES TO WS-RESUME-RUN-ID.
+003570     OPEN INPUT CHECKPOINT-FILE.
+003580     IF WS-CHK-FILE-STATUS = '35'
+003590         CONTINUE
+003600     ELSE
+003610         PERFORM 1150-READ-CHK-REC THRU 1150-READ-CHK-REC-EXIT
+003620             UNTIL MOB-CHK-EOF
+003630         CLOSE CHECKPOINT-FILE
+003640     END-IF.
+003650     MOVE 'N' TO MOB-CHK-EOF-SW.
+003660     IF WS-RESUME-DEPT NOT = SPACES
+003670        AND WS-RESUME-RUN-ID NOT = WS-RUN-ID
+003680         DISPLAY 'MOB1100W PRIOR-RUN CHECKPOINT IGNORED'
+003690         MOVE SPACES TO WS-RESUME-DEPT
+003700     END-IF.
+003710     IF WS-RESUME-DEPT NOT = SPACES
+003720         MOVE 'Y' TO MOB-SKIP-SW
+003730     ELSE
+003740         MOVE 'N' TO MOB-SKIP-SW
+003750     END-IF.
+003760     OPEN EXTEND CHECKPOINT-FILE.
+003770 1100-READ-CHECKPOINT-EXIT.
+003780     EXIT.
+003790*================================================================
+003800* 1150-READ-CHK-REC - READ ONE CHECKPOINT RECORD, KEEPING THE
+003810* RUN ID, DEPARTMENT AND ROW NUMBER FROM THE LAST RECORD ON FILE.
+003820*================================================================
+003830 1150-READ-CHK-REC.
+003840     READ CHECKPOINT-FILE
+003850         AT END
+003860             SET MOB-CHK-EOF TO TRUE
+003870         NOT AT END
+003880             MOVE MOBCHK-RUN-ID TO WS-RESUME-RUN-ID
+003890             MOVE MOBCHK-DEPT-CODE TO WS-RESUME-DEPT
+003900             MOVE MOBCHK-ROW-NUMBER TO WS-RESUME-ROW
+003910     END-READ.
+003920 1150-READ-CHK-REC-EXIT.
+003930     EXIT.
+003940*================================================================
+003950* 1170-OPEN-TREND - OPEN THE TREND HISTORY FILE FOR UPDATE,
+003960* CREATING IT ON THE FIRST RUN IF IT DOES NOT YET EXIST.
+003970*================================================================
+003980 1170-OPEN-TREND.
+003990     OPEN I-O TREND-FILE.
+004000     IF WS-TRD-FILE-STATUS = '35'
+004010         OPEN OUTPUT TREND-FILE
+004020         CLOSE TREND-FILE
+004030         OPEN I-O TREND-FILE
+004040     END-IF.
+004050 1170-OPEN-TREND-EXIT.
+004060     EXIT.
+004070*================================================================
+004080* 1200-SKIP-MET - FAST-FORWARD THE METRIC FILE PAST
+004090* WS-SKIP-TARGET ROWS ALREADY COMPLETED BEFORE THE RESTART.
+004100*================================================================
+004110 1200-SKIP-MET.
+004120     MOVE ZERO TO WS-SKIP-COUNT.
+004130     PERFORM 1250-SKIP-ONE-MET-ROW THRU 1250-SKIP-ONE-MET-ROW-EXIT
+004140         UNTIL WS-SKIP-COUNT >= WS-SKIP-TARGET
+004150            OR MOB-MET-EOF.
+004160 1200-SKIP-MET-EXIT.
+004170     EXIT.
+004180*================================================================
+004190 1250-SKIP-ONE-MET-ROW.
+004200     READ METRIC-FILE
+004210         AT END
+004220             SET MOB-MET-EOF TO TRUE
+004230         NOT AT END
+004240             CONTINUE
+004250     END-READ.
+004260     ADD 1 TO WS-SKIP-COUNT.
+004270 1250-SKIP-ONE-MET-ROW-EXIT.
+004280     EXIT.
+004290*================================================================
+004300* 1300-REPRINT-PROCESS - WORK OFF ANY OUTSTANDING REPRINT
+004310* REQUESTS BEFORE THE CURRENT DAY'S DEPARTMENTS ARE PROCESSED,
+004320* THEN EMPTY THE REQUEST FILE SO EACH CARD IS ONLY HONORED ONCE.
+004330*================================================================
+004340 1300-REPRINT-PROCESS.
+004350     OPEN INPUT REPRINT-REQUEST-FILE.
+004360     IF WS-RRQ-FILE-STATUS = '35'
+004370         CONTINUE
+004380     ELSE
+004390         PERFORM 1350-REPRINT-REQ THRU 1350-REPRINT-REQ-EXIT
+004400             UNTIL MOB-RRQ-EOF
+004410         CLOSE REPRINT-REQUEST-FILE
+004420         OPEN OUTPUT REPRINT-REQUEST-FILE
+004430         CLOSE REPRINT-REQUEST-FILE
+004440     END-IF.
+004450     MOVE 'N' TO MOB-RRQ-EOF-SW.
+004460 1300-REPRINT-PROCESS-EXIT.
+004470     EXIT.
+004480*================================================================
+004490* 1350-REPRINT-REQ - READ ONE REQUEST CARD AND GO FIND ITS
+004500* ARCHIVED ROWS IN THE REPORT FILE.
+004510*================================================================
+004520 1350-REPRINT-REQ.
+004530     READ REPRINT-REQUEST-FILE
+004540         AT END
+004550             SET MOB-RRQ-EOF TO TRUE
+004560         NOT AT END
+004570             MOVE MOBRRQ-RUN-DATE TO WS-REQ-RUN-DATE
+004580             MOVE MOBRRQ-DEPT-CODE TO WS-REQ-DEPT-CODE
+004590             PERFORM 1400-REPRINT-SCAN THRU 1400-REPRINT-SCAN-EXIT
+004600     END-READ.
+004610 1350-REPRINT-REQ-EXIT.
+004620     EXIT.
+004630*================================================================
+004640* 1400-REPRINT-SCAN - SCAN THE REPORT ARCHIVE FOR EVERY ROW
+004650* MATCHING THE REQUESTED RUN DATE AND DEPARTMENT AND REDRAW IT.
+004660* THE ARCHIVE MAY NOT EXIST YET (FIRST-EVER RUN WITH A REPRINT
+004670* REQUEST ALREADY QUEUED), SO A STATUS-35 OPEN IS SKIPPED RATHER
+004680* THAN LEFT TO ABEND THE JOB.
+004690*================================================================
+004700 1400-REPRINT-SCAN.
+004710     MOVE 'N' TO MOB-RPT-EOF-SW.
+004720     DISPLAY ' '.
+004730     DISPLAY '===== REPRINT - RUN DATE ' WS-REQ-RUN-DATE
+004740         ' DEPT ' WS-REQ-DEPT-CODE ' ====='.
+004750     OPEN INPUT REPORT-FILE.
+004760     IF WS-RPT-FILE-STATUS = '35'
+004770         DISPLAY 'MOB1400W NO REPORT ARCHIVE ON FILE YET'
+004780     ELSE
+004790         PERFORM 1450-REPRINT-ROW THRU 1450-REPRINT-ROW-EXIT
+004800             UNTIL MOB-RPT-EOF
+004810         CLOSE REPORT-FILE
+004820     END-IF.
+004830 1400-REPRINT-SCAN-EXIT.
+004840     EXIT.
+004850*================================================================
+004860* 1450-REPRINT-ROW - TEST ONE ARCHIVE RECORD AND REDRAW IT
+004870* WHEN IT BELONGS TO THE REQUESTED RUN DATE/DEPARTMENT.
+004880*================================================================
+004890 1450-REPRINT-ROW.
+004900     READ REPORT-FILE
+004910         AT END
+004920             SET MOB-RPT-EOF TO TRUE
+004930         NOT AT END
+004940             IF MOBRPT-RUN-DATE = WS-REQ-RUN-DATE
+004950                AND MOBRPT-DEPT-CODE = WS-REQ-DEPT-CODE
+004960                 PERFORM 1500-REPRINT-DRAW-ROW
+004970                     THRU 1500-REPRINT-DRAW-ROW-EXIT
+004980             END-IF
+004990     END-READ.
+005000 1450-REPRINT-ROW-EXIT.
+005010     EXIT.
+005020*================================================================
+005030* 1500-REPRINT-DRAW-ROW - REDRAW ONE ROW BY REPEATING THE '#'
+005040* CHARACTER EXACTLY MOBRPT-HASH-COUNT TIMES AND THE '0' CHARACTER
+005050* EXACTLY MOBRPT-ZERO-COUNT TIMES, STRAIGHT FROM THE ARCHIVED
+005060* COUNTS, SO A REPRINT CAN NEVER DIVERGE FROM WHAT WAS ARCHIVED.
+005070*================================================================
+005080 1500-REPRINT-DRAW-ROW.
+005090     MOVE ZERO TO MOB-J.
+005100     PERFORM 1550-REPRINT-HASH THRU 1550-REPRINT-HASH-EXIT
+005110         UNTIL MOB-J >= MOBRPT-HASH-COUNT
+005120            OR MOB-LIMIT-EXCEEDED.
+005130     MOVE ZERO TO MOB-J.
+005140     PERFORM 1600-REPRINT-ZERO THRU 1600-REPRINT-ZERO-EXIT
+005150         UNTIL MOB-J >= MOBRPT-ZERO-COUNT
+005160            OR MOB-LIMIT-EXCEEDED.
+005170     DISPLAY '\n' WITH NO ADVANCING.
+005180 1500-REPRINT-DRAW-ROW-EXIT.
+005190     EXIT.
+005200*================================================================
+005210* 1550-REPRINT-HASH - ONE ARCHIVED HASH CHARACTER.
+005220*================================================================
+005230 1550-REPRINT-HASH.
+005240     DISPLAY '#' WITH NO ADVANCING.
+005250     COMPUTE MOB-J = MOB-J + 1.
+005260     PERFORM 9200-CHECK-GUARD THRU 9200-CHECK-GUARD-EXIT.
+005270 1550-REPRINT-HASH-EXIT.
+005280     EXIT.
+005290*================================================================
+005300* 1600-REPRINT-ZERO - ONE ARCHIVED ZERO CHARACTER.
+005310*================================================================
+005320 1600-REPRINT-ZERO.
+005330     DISPLAY '0' WITH NO ADVANCING.
+005340     COMPUTE MOB-J = MOB-J + 1.
+005350     PERFORM 9200-CHECK-GUARD THRU 9200-CHECK-GUARD-EXIT.
+005360 1600-REPRINT-ZERO-EXIT.
+005370     EXIT.
+005380*================================================================
+005390* 2000-PROCESS-DEPT - HANDLE ONE DEPARTMENT CARD: SKIP IT IF A
+005400* RESTART HASN'T REACHED IT YET, RESUME MID-DEPARTMENT IF IT IS
+005410* THE RESTART POINT, OR RUN IT IN FULL, THEN ADVANCE TO THE
+005420* NEXT CARD.
+005430*================================================================
+005440 2000-PROCESS-DEPT.
+005450     MOVE MOBCTL-DEPT-CODE TO WS-DEPT-CODE.
+005460     MOVE MOBCTL-DEPT-NAME TO WS-DEPT-NAME.
+005470     MOVE MOBCTL-ROW-COUNT TO WS-MAX-ROWS.
+005480     MOVE MOBCTL-ROW-WIDTH TO WS-ROW-WIDTH.
+005490     MOVE 'N' TO MOB-MET-EOF-SW.
+005500     IF MOB-SKIPPING
+005510         IF WS-DEPT-CODE = WS-RESUME-DEPT
+005520             MOVE 'N' TO MOB-SKIP-SW
+005530             MOVE WS-RESUME-ROW TO MOB-I
+005540             MOVE WS-RESUME-ROW TO WS-SKIP-TARGET
+005550             PERFORM 1200-SKIP-MET THRU 1200-SKIP-MET-EXIT
+005560             ADD 1 TO WS-DEPT-COUNT
+005570             PERFORM 8050-AUD-DTL THRU 8050-AUD-DTL-EXIT
+005580             PERFORM 2010-RUN-DEPT THRU 2010-RUN-DEPT-EXIT
+005590         ELSE
+005600             COMPUTE WS-SKIP-TARGET = WS-MAX-ROWS + 1
+005610             PERFORM 1200-SKIP-MET THRU 1200-SKIP-MET-EXIT
+005620         END-IF
+005630     ELSE
+005640         PERFORM 2005-PURGE-DEPT-RPT THRU 2005-PURGE-DEPT-RPT-EXIT
+005650         MOVE ZERO TO MOB-I
+005660         ADD 1 TO WS-DEPT-COUNT
+005670         PERFORM 8050-AUD-DTL THRU 8050-AUD-DTL-EXIT
+005680         PERFORM 2010-RUN-DEPT THRU 2010-RUN-DEPT-EXIT
+005690     END-IF.
+005700     PERFORM 1050-READ-DEPT-CTL THRU 1050-READ-DEPT-CTL-EXIT.
+005710 2000-PROCESS-DEPT-EXIT.
+005720     EXIT.
+005730*================================================================
+005740* 2005-PURGE-DEPT-RPT - A FULL (NON-RESTART) RUN OF THIS
+005750* DEPARTMENT IS ABOUT TO WRITE FRESH ROWS TO THE REPORT ARCHIVE.
+005760* IF TODAY'S RUN DATE/DEPARTMENT IS ALREADY ON FILE FROM AN
+005770* EARLIER CLEAN-COMPLETED EXECUTION THIS SAME DAY, THOSE ROWS ARE
+005780* PURGED FIRST, OTHERWISE A SAME-DAY RERUN WOULD LEAVE TWO FULL
+005790* COPIES OF THE DEPARTMENT'S PYRAMID ON THE ARCHIVE AND DOUBLE
+005800* ITS TREND AND REPRINT TOTALS.  EVERY OTHER DEPARTMENT'S ROWS,
+005810* AND ANY ROWS ALREADY WRITTEN FOR THIS DEPARTMENT BY AN ABENDED
+005820* RUN THAT A CHECKPOINT RESTART IS RESUMING, ARE CARRIED FORWARD
+005830* UNTOUCHED.
+005840*================================================================
+005850 2005-PURGE-DEPT-RPT.
+005860     CLOSE REPORT-FILE.
+005870     OPEN INPUT REPORT-FILE.
+005880     OPEN OUTPUT REPORT-WORK-FILE.
+005890     MOVE 'N' TO MOB-RPT-EOF-SW.
+005900     PERFORM 2006-COPY-OLD-ROW THRU 2006-COPY-OLD-ROW-EXIT
+005910         UNTIL MOB-RPT-EOF.
+005920     CLOSE REPORT-FILE REPORT-WORK-FILE.
+005930     OPEN OUTPUT REPORT-FILE.
+005940     CLOSE REPORT-FILE.
+005950     OPEN INPUT REPORT-WORK-FILE.
+005960     OPEN EXTEND REPORT-FILE.
+005970     MOVE 'N' TO MOB-RPT-EOF-SW.
+005980     PERFORM 2007-COPY-BACK-ROW THRU 2007-COPY-BACK-ROW-EXIT
+005990         UNTIL MOB-RPT-EOF.
+006000     CLOSE REPORT-WORK-FILE.
+006010 2005-PURGE-DEPT-RPT-EXIT.
+006020     EXIT.
+006030*================================================================
+006040* 2006-COPY-OLD-ROW - TEST ONE ARCHIVE RECORD AND CARRY IT
+006050* FORWARD TO THE WORK FILE UNLESS IT BELONGS TO TODAY'S RUN
+006060* DATE/DEPARTMENT, IN WHICH CASE IT IS DROPPED.
+006070*================================================================
+006080 2006-COPY-OLD-ROW.
+006090     READ REPORT-FILE
+006100         AT END
+006110             SET MOB-RPT-EOF TO TRUE
+006120         NOT AT END
+006130             IF MOBRPT-RUN-DATE = WS-RUN-DATE
+006140                AND MOBRPT-DEPT-CODE = WS-DEPT-CODE
+006150                 CONTINUE
+006160             ELSE
+006170                 MOVE MOBRPT-RECORD TO MOBRPW-RECORD
+006180                 WRITE MOBRPW-RECORD
+006190             END-IF
+006200     END-READ.
+006210 2006-COPY-OLD-ROW-EXIT.
+006220     EXIT.
+006230*================================================================
+006240* 2007-COPY-BACK-ROW - COPY ONE KEPT RECORD FROM THE WORK FILE
+006250* BACK TO THE REPORT ARCHIVE.
+006260*================================================================
+006270 2007-COPY-BACK-ROW.
+006280     READ REPORT-WORK-FILE
+006290         AT END
+006300             SET MOB-RPT-EOF TO TRUE
+006310         NOT AT END
+006320             MOVE MOBRPW-RECORD TO MOBRPT-RECORD
+006330             WRITE MOBRPT-RECORD
+006340     END-READ.
+006350 2007-COPY-BACK-ROW-EXIT.
+006360     EXIT.
+006370*================================================================
+006380* 2010-RUN-DEPT - PRINT THE DEPARTMENT HEADER AND DRAW THE
+006390* REMAINING ROWS OF THIS DEPARTMENT'S PYRAMID.
+006400*================================================================
+006410 2010-RUN-DEPT.
+006420     PERFORM 2020-DEPT-HDR THRU 2020-DEPT-HDR-EXIT.
+006430     PERFORM 2500-PRINT-LINE THRU 2500-PRINT-LINE-EXIT
+006440         UNTIL MOB-I > WS-MAX-ROWS
+006450            OR MOB-LIMIT-EXCEEDED.
+006460     PERFORM 2050-WRITE-TREND THRU 2050-WRITE-TREND-EXIT.
+006470 2010-RUN-DEPT-EXIT.
+006480     EXIT.
+006490*================================================================
+006500* 2020-DEPT-HDR - LABEL THIS SECTION OF THE CHART.
+006510*================================================================
+006520 2020-DEPT-HDR.
+006530     DISPLAY ' '.
+006540     DISPLAY '===== DEPARTMENT ' WS-DEPT-CODE ' - ' WS-DEPT-NAME
+006550         ' ====='.
+006560 2020-DEPT-HDR-EXIT.
+006570     EXIT.
+006580*================================================================
+006590* 2050-WRITE-TREND - RECORD THIS DEPARTMENT'S TOTAL HASH/ZERO
+006600* COUNT AND PERCENT COMPLETE FOR THE RUN, KEYED BY DEPARTMENT
+006610* CODE AND RUN DATE, FOR THE TREND-REPORT PROGRAM TO READ LATER.
+006620* THE TOTALS ARE PULLED FROM THE REPORT ARCHIVE RATHER THAN JUST
+006630* THIS EXECUTION'S ROWS, SO A RESTARTED RUN STILL TRENDS THE
+006640* DEPARTMENT'S FULL ROW SET INSTEAD OF ONLY THE ROWS REDRAWN
+006650* AFTER THE RESUME POINT.
+006660*================================================================
+006670 2050-WRITE-TREND.
+006680     MOVE ZERO TO WS-DEPT-HASH-TOTAL.
+006690     MOVE ZERO TO WS-DEPT-ZERO-TOTAL.
+006700     PERFORM 2060-SCAN-DEPT-TOTALS
+006710         THRU 2060-SCAN-DEPT-TOTALS-EXIT.
+006720     MOVE WS-DEPT-CODE       TO MOBTRD-DEPT-CODE.
+006730     MOVE WS-RUN-DATE        TO MOBTRD-RUN-DATE.
+006740     MOVE WS-RUN-ID          TO MOBTRD-RUN-ID.
+006750     MOVE WS-MAX-ROWS        TO MOBTRD-ROW-COUNT.
+006760     MOVE WS-DEPT-HASH-TOTAL TO MOBTRD-HASH-TOTAL.
+006770     MOVE WS-DEPT-ZERO-TOTAL TO MOBTRD-ZERO-TOTAL.
+006780     COMPUTE WS-TRD-ROW-TOTAL = WS-DEPT-HASH-TOTAL
+006790                              + WS-DEPT-ZERO-TOTAL.
+006800     IF WS-TRD-ROW-TOTAL = ZERO
+006810         MOVE ZERO TO MOBTRD-PCT-COMPLETE
+006820     ELSE
+006830         COMPUTE MOBTRD-PCT-COMPLETE ROUNDED =
+006840             (WS-DEPT-HASH-TOTAL * 100) / WS-TRD-ROW-TOTAL
+006850     END-IF.
+006860     WRITE MOBTRD-RECORD
+006870         INVALID KEY
+006880             PERFORM 2055-REWRT-TREND THRU 2055-REWRT-TREND-EXIT
+006890     END-WRITE.
+006900 2050-WRITE-TREND-EXIT.
+006910     EXIT.
+006920*================================================================
+006930* 2060-SCAN-DEPT-TOTALS - RESCAN THE REPORT ARCHIVE FOR EVERY ROW
+006940* ON FILE FOR THIS DEPARTMENT/RUN DATE AND SUM ITS HASH/ZERO
+006950* COUNTS, THEN REOPEN THE ARCHIVE EXTEND SO LATER DEPARTMENTS
+006960* CAN KEEP APPENDING TO IT.
+006970*================================================================
+006980 2060-SCAN-DEPT-TOTALS.
+006990     CLOSE REPORT-FILE.
+007000     MOVE 'N' TO MOB-RPT-EOF-SW.
+007010     OPEN INPUT REPORT-FILE.
+007020     PERFORM 2070-SCAN-ONE-RPT-ROW THRU 2070-SCAN-ONE-RPT-ROW-EXIT
+007030         UNTIL MOB-RPT-EOF.
+007040     CLOSE REPORT-FILE.
+007050     OPEN EXTEND REPORT-FILE.
+007060 2060-SCAN-DEPT-TOTALS-EXIT.
+007070     EXIT.
+007080*================================================================
+007090* 2070-SCAN-ONE-RPT-ROW - TEST ONE ARCHIVE RECORD AND ADD ITS
+007100* COUNTS IN WHEN IT BELONGS TO THIS DEPARTMENT/RUN DATE.
+007110*================================================================
+007120 2070-SCAN-ONE-RPT-ROW.
+007130     READ REPORT-FILE
+007140         AT END
+007150             SET MOB-RPT-EOF TO TRUE
+007160         NOT AT END
+007170             IF MOBRPT-RUN-DATE = WS-RUN-DATE
+007180                AND MOBRPT-DEPT-CODE = WS-DEPT-CODE
+007190                 ADD MOBRPT-HASH-COUNT TO WS-DEPT-HASH-TOTAL
+007200                 ADD MOBRPT-ZERO-COUNT TO WS-DEPT-ZERO-TOTAL
+007210             END-IF
+007220     END-READ.
+007230 2070-SCAN-ONE-RPT-ROW-EXIT.
+007240     EXIT.
+007250*================================================================
+007260* 2055-REWRT-TREND - A RECORD FOR THIS DEPARTMENT/RUN DATE WAS
+007270* ALREADY ON FILE (E.G. A SAME-DAY RERUN), SO REPLACE IT.
+007280*================================================================
+007290 2055-REWRT-TREND.
+007300     REWRITE MOBTRD-RECORD
+007310         INVALID KEY
+007320             DISPLAY 'MOB2055E TREND REWRITE FAILED - DEPT '
+007330                 WS-DEPT-CODE
+007340     END-REWRITE.
+007350 2055-REWRT-TREND-EXIT.
+007360     EXIT.
+007370*================================================================
+007380* 2500-PRINT-LINE - BUILD AND DISPLAY ONE ROW OF THE PYRAMID,
+007390* THEN ARCHIVE IT TO THE REPORT FILE AND DROP A CHECKPOINT.
+007400*================================================================
+007410 2500-PRINT-LINE.
+007420     MOVE 0 TO MOB-J.
+007430     MOVE 0 TO WS-HASH-PRINTED.
+007440     MOVE 0 TO WS-ZERO-PRINTED.
+007450     PERFORM 2550-READ-METRIC THRU 2550-READ-METRIC-EXIT.
+007460     PERFORM 2600-PRINT-HASH THRU 2600-PRINT-HASH-EXIT
+007470         UNTIL MOB-J >= WS-COMPLETED-COUNT
+007480            OR MOB-LIMIT-EXCEEDED.
+007490     PERFORM 2700-PRINT-ZERO THRU 2700-PRINT-ZERO-EXIT
+007500         UNTIL MOB-J >= WS-ROW-WIDTH
+007510            OR MOB-LIMIT-EXCEEDED.
+007520     DISPLAY '\n' WITH NO ADVANCING.
+007530     PERFORM 2800-WRITE-RPT-LINE THRU 2800-WRITE-RPT-LINE-EXIT.
+007540     PERFORM 2850-WRITE-EXT-LINE THRU 2850-WRITE-EXT-LINE-EXIT.
+007550     COMPUTE MOB-I = MOB-I + 1.
+007560     ADD 1 TO WS-TOTAL-LINES.
+007570     PERFORM 2900-WRT-CHKPT THRU 2900-WRT-CHKPT-EXIT.
+007580     PERFORM 9200-CHECK-GUARD THRU 9200-CHECK-GUARD-EXIT.
+007590 2500-PRINT-LINE-EXIT.
+007600     EXIT.
+007610*================================================================
+007620* 2550-READ-METRIC - READ THIS ROW'S COMPLETED-COUNT.  IF THE
+007630* METRIC FILE RUNS DRY EARLY THE ROW IS TREATED AS ALL-PENDING
+007640* RATHER THAN ABENDING THE REST OF THE CHART.  THE RECORD'S OWN
+007650* DEPT CODE/ROW NUMBER MUST MATCH THE ROW BEING DRAWN OR THE
+007660* COMPLETED COUNT IS NOT TRUSTED, SINCE A MISALIGNED METRIC FILE
+007670* WOULD OTHERWISE MISATTRIBUTE COUNTS WITH NO WARNING.
+007680*================================================================
+007690 2550-READ-METRIC.
+007700     IF MOB-MET-EOF
+007710         MOVE ZERO TO WS-COMPLETED-COUNT
+007720     ELSE
+007730         READ METRIC-FILE
+007740             AT END
+007750                 SET MOB-MET-EOF TO TRUE
+007760                 MOVE ZERO TO WS-COMPLETED-COUNT
+007770             NOT AT END
+007780                 IF MOBMET-DEPT-CODE = WS-DEPT-CODE
+007790                    AND MOBMET-ROW-NUMBER = MOB-I
+007800                     MOVE MOBMET-COMPLETED-COUNT
+007810                         TO WS-COMPLETED-COUNT
+007820                 ELSE
+007830                     DISPLAY 'MOB2550W METRIC MISALIGNED - DEPT '
+007840                         WS-DEPT-CODE ' ROW ' MOB-I
+007850                     MOVE ZERO TO WS-COMPLETED-COUNT
+007860                 END-IF
+007870         END-READ
+007880     END-IF.
+007890     IF WS-COMPLETED-COUNT > WS-ROW-WIDTH
+007900         MOVE WS-ROW-WIDTH TO WS-COMPLETED-COUNT
+007910     END-IF.
+007920 2550-READ-METRIC-EXIT.
+007930     EXIT.
+007940*================================================================
+007950* 2600-PRINT-HASH - ONE HASH MARK PER COMPLETED UNIT ON THE ROW.
+007960*================================================================
+007970 2600-PRINT-HASH.
+007980     DISPLAY '#' WITH NO ADVANCING.
+007990     ADD 1 TO WS-HASH-PRINTED.
+008000     COMPUTE MOB-J = MOB-J + 1.
+008010     PERFORM 9200-CHECK-GUARD THRU 9200-CHECK-GUARD-EXIT.
+008020 2600-PRINT-HASH-EXIT.
+008030     EXIT.
+008040*================================================================
+008050* 2700-PRINT-ZERO - PAD THE REMAINDER OF THE ROW OUT TO
+008060* WS-ROW-WIDTH.
+008070*================================================================
+008080 2700-PRINT-ZERO.
+008090     DISPLAY '0' WITH NO ADVANCING.
+008100     ADD 1 TO WS-ZERO-PRINTED.
+008110     COMPUTE MOB-J = MOB-J + 1.
+008120     PERFORM 9200-CHECK-GUARD THRU 9200-CHECK-GUARD-EXIT.
+008130 2700-PRINT-ZERO-EXIT.
+008140     EXIT.
+008150*================================================================
+008160* 2800-WRITE-RPT-LINE - ARCHIVE THE JUST-PRINTED ROW.
+008170*================================================================
+008180 2800-WRITE-RPT-LINE.
+008190     MOVE WS-RUN-DATE      TO MOBRPT-RUN-DATE.
+008200     MOVE WS-RUN-ID        TO MOBRPT-RUN-ID.
+008210     MOVE WS-DEPT-CODE     TO MOBRPT-DEPT-CODE.
+008220     MOVE MOB-I            TO MOBRPT-ROW-NUMBER.
+008230     MOVE WS-HASH-PRINTED  TO MOBRPT-HASH-COUNT.
+008240     MOVE WS-ZERO-PRINTED  TO MOBRPT-ZERO-COUNT.
+008250     WRITE MOBRPT-RECORD.
+008260 2800-WRITE-RPT-LINE-EXIT.
+008270     EXIT.
+008280*================================================================
+008290* 2850-WRITE-EXT-LINE - WRITE THE CSV DETAIL LINE FOR THIS ROW
+008300* (DEPT CODE, ROW NUMBER, HASH COUNT, ZERO COUNT, PERCENT
+008310* COMPLETE) FOR DOWNSTREAM BI CONSUMPTION.
+008320*================================================================
+008330 2850-WRITE-EXT-LINE.
+008340     MOVE MOB-I           TO WS-EXT-ROW-DISP.
+008350     MOVE WS-HASH-PRINTED TO WS-EXT-HASH-DISP.
+008360     MOVE WS-ZERO-PRINTED TO WS-EXT-ZERO-DISP.
+008370     IF WS-ROW-WIDTH = ZERO
+008380         MOVE ZERO TO WS-EXT-PCT-DISP
+008390     ELSE
+008400         COMPUTE WS-EXT-PCT-DISP ROUNDED =
+008410             (WS-HASH-PRINTED * 100) / WS-ROW-WIDTH
+008420     END-IF.
+008430     MOVE SPACES TO MOBEXT-DETAIL-LINE.
+008440     STRING WS-DEPT-CODE     DELIMITED BY SIZE
+008450            ','              DELIMITED BY SIZE
+008460            WS-EXT-ROW-DISP  DELIMITED BY SIZE
+008470            ','              DELIMITED BY SIZE
+008480            WS-EXT-HASH-DISP DELIMITED BY SIZE
+008490            ','              DELIMITED BY SIZE
+008500            WS-EXT-ZERO-DISP DELIMITED BY SIZE
+008510            ','              DELIMITED BY SIZE
+008520            WS-EXT-PCT-DISP  DELIMITED BY SIZE
+008530         INTO MOBEXT-DETAIL-LINE
+008540     END-STRING.
+008550     WRITE MOBEXT-RECORD.
+008560 2850-WRITE-EXT-LINE-EXIT.
+008570     EXIT.
+008580*================================================================
+008590* 2900-WRT-CHKPT - EVERY WS-CHECKPOINT-INTERVAL ROWS, RECORD
+008600* HOW FAR THIS DEPARTMENT'S SECTION HAS GOTTEN.
+008610*================================================================
+008620 2900-WRT-CHKPT.
+008630     DIVIDE MOB-I BY WS-CHECKPOINT-INTERVAL
+008640         GIVING WS-CHK-QUOTIENT
+008650         REMAINDER WS-CHK-REMAINDER.
+008660     IF WS-CHK-REMAINDER = ZERO
+008670         MOVE WS-RUN-ID TO MOBCHK-RUN-ID
+008680         MOVE WS-DEPT-CODE TO MOBCHK-DEPT-CODE
+008690         MOVE MOB-I TO MOBCHK-ROW-NUMBER
+008700         WRITE MOBCHK-RECORD
+008710     END-IF.
+008720 2900-WRT-CHKPT-EXIT.
+008730     EXIT.
+008740*================================================================
+008750* 8000-WRITE-AUD-HDR - LOG THE RUN HEADER.
+008760*================================================================
+008770 8000-WRITE-AUD-HDR.
+008780     MOVE 'H'               TO MOBAUD-REC-TYPE.
+008790     MOVE WS-RUN-ID         TO MOBAUD-RUN-ID.
+008800     MOVE WS-RUN-DATE       TO MOBAUD-RUN-DATE.
+008810     MOVE WS-START-TIME     TO MOBAUD-START-TIME.
+008820     MOVE ZERO              TO MOBAUD-END-TIME.
+008830     MOVE MOBCTL-ROW-COUNT  TO MOBAUD-ROW-COUNT-PARM.
+008840     MOVE MOBCTL-ROW-WIDTH  TO MOBAUD-ROW-WIDTH-PARM.
+008850     MOVE ZERO              TO MOBAUD-TOTAL-LINES.
+008860     MOVE MOB-ABEND-SW      TO MOBAUD-ABEND-FLAG.
+008870     MOVE SPACES            TO MOBAUD-DEPT-CODE.
+008880     WRITE MOBAUD-RECORD.
+008890 8000-WRITE-AUD-HDR-EXIT.
+008900     EXIT.
+008910*================================================================
+008920* 8005-WRITE-AUD-HDR-EMPTY - LOG THE RUN HEADER FOR A CONTROL
+008930* FILE THAT HAD NO DEPARTMENT CARDS AT ALL.  THE PRIMING READ
+008940* NEVER POPULATED MOBCTL-RECORD, SO THE PARAMETER FIELDS ARE LEFT
+008950* AT ZERO INSTEAD OF BEING MOVED FROM AN UNREAD RECORD AREA.
+008960*================================================================
+008970 8005-WRITE-AUD-HDR-EMPTY.
+008980     MOVE 'H'               TO MOBAUD-REC-TYPE.
+008990     MOVE WS-RUN-ID         TO MOBAUD-RUN-ID.
+009000     MOVE WS-RUN-DATE       TO MOBAUD-RUN-DATE.
+009010     MOVE WS-START-TIME     TO MOBAUD-START-TIME.
+009020     MOVE ZERO              TO MOBAUD-END-TIME.
+009030     MOVE ZERO              TO MOBAUD-ROW-COUNT-PARM.
+009040     MOVE ZERO              TO MOBAUD-ROW-WIDTH-PARM.
+009050     MOVE ZERO              TO MOBAUD-TOTAL-LINES.
+009060     MOVE MOB-ABEND-SW      TO MOBAUD-ABEND-FLAG.
+009070     MOVE SPACES            TO MOBAUD-DEPT-CODE.
+009080     WRITE MOBAUD-RECORD.
+009090 8005-WRITE-AUD-HDR-EMPTY-EXIT.
+009100     EXIT.
+009110*================================================================
+009120* 8900-WRITE-AUD-TRLR - LOG THE RUN TRAILER.  ROW-COUNT-PARM
+009130* CARRIES THE NUMBER OF DEPARTMENT SECTIONS PROCESSED.
+009140*================================================================
+009150 8900-WRITE-AUD-TRLR.
+009160     ACCEPT WS-END-TIME FROM TIME.
+009170     MOVE 'T'             TO MOBAUD-REC-TYPE.
+009180     MOVE WS-RUN-ID       TO MOBAUD-RUN-ID.
+009190     MOVE WS-RUN-DATE     TO MOBAUD-RUN-DATE.
+009200     MOVE WS-START-TIME   TO MOBAUD-START-TIME.
+009210     MOVE WS-END-TIME     TO MOBAUD-END-TIME.
+009220     MOVE WS-DEPT-COUNT   TO MOBAUD-ROW-COUNT-PARM.
+009230     MOVE ZERO            TO MOBAUD-ROW-WIDTH-PARM.
+009240     MOVE WS-TOTAL-LINES  TO MOBAUD-TOTAL-LINES.
+009250     MOVE MOB-ABEND-SW    TO MOBAUD-ABEND-FLAG.
+009260     MOVE SPACES          TO MOBAUD-DEPT-CODE.
+009270     WRITE MOBAUD-RECORD.
+009280 8900-WRITE-AUD-TRLR-EXIT.
+009290     EXIT.
+009300*================================================================
+009310* 8050-AUD-DTL - LOG ONE DETAIL RECORD PER DEPARTMENT
+009320* ACTUALLY RUN, CARRYING THAT DEPARTMENT'S OWN ROW-COUNT/ROW-
+009330* WIDTH PARAMETERS SO A MULTI-DEPARTMENT RUN'S AUDIT TRAIL IS NOT
+009340* LIMITED TO WHATEVER DEPARTMENT #1 WAS CONFIGURED WITH.
+009350*================================================================
+009360 8050-AUD-DTL.
+009370     MOVE 'D'               TO MOBAUD-REC-TYPE.
+009380     MOVE WS-RUN-ID         TO MOBAUD-RUN-ID.
+009390     MOVE WS-RUN-DATE       TO MOBAUD-RUN-DATE.
+009400     MOVE WS-DEPT-CODE      TO MOBAUD-DEPT-CODE.
+009410     MOVE ZERO              TO MOBAUD-START-TIME.
+009420     MOVE ZERO              TO MOBAUD-END-TIME.
+009430     MOVE WS-MAX-ROWS       TO MOBAUD-ROW-COUNT-PARM.
+009440     MOVE WS-ROW-WIDTH      TO MOBAUD-ROW-WIDTH-PARM.
+009450     MOVE ZERO              TO MOBAUD-TOTAL-LINES.
+009460     MOVE SPACE             TO MOBAUD-ABEND-FLAG.
+009470     WRITE MOBAUD-RECORD.
+009480 8050-AUD-DTL-EXIT.
+009490     EXIT.
+009500*================================================================
+009510* 8950-CLR-CHKPT - RUN FINISHED CLEAN, SO THE CHECKPOINT FILE
+009520* IS EMPTIED OUT FOR THE NEXT NORMAL RUN.
+009530*================================================================
+009540 8950-CLR-CHKPT.
+009550     OPEN OUTPUT CHECKPOINT-FILE.
+009560     CLOSE CHECKPOINT-FILE.
+009570 8950-CLR-CHKPT-EXIT.
+009580     EXIT.
+009590*================================================================
+009600* 9100-ABEND - HARD STOP WHEN THE ITERATION GUARD TRIPS.
+009610*================================================================
+009620 9100-ABEND.
+009630     DISPLAY 'MOB9100E ITERATION LIMIT EXCEEDED - JOB TERMINATED'.
+009640     MOVE 16 TO RETURN-CODE.
+009650 9100-ABEND-EXIT.
+009660     EXIT.
+009670*================================================================
+009680* 9200-CHECK-GUARD - BUMP AND TEST THE RUNAWAY-LOOP COUNTER.
+009690*================================================================
+009700 9200-CHECK-GUARD.
+009710     ADD 1 TO WS-ITERATION-COUNT.
+009720     IF WS-ITERATION-COUNT > WS-MAX-ITERATIONS
+009730         SET MOB-LIMIT-EXCEEDED TO TRUE
+009740     END-IF.
+009750 9200-CHECK-GUARD-EXIT.
+009760     EXIT.
+009770*================================================================
+009780 9999-EXIT.
+009790     STOP RUN.
+009800 END PROGRAM MOB.
